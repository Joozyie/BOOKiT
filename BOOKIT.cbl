@@ -16,6 +16,14 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FS-BORROWED-BOOKS.
 
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT.
+
+           SELECT VENDOR-IMPORT-FILE ASSIGN TO "VENDORIMPORT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-VENDOR-IMPORT.
+
        DATA DIVISION.
        FILE SECTION.
        FD BOOKS-FILE.
@@ -27,6 +35,8 @@
            02 BOOK-AUTHOR PIC X(30).
            02 FILLER PIC X(2).
            02 BOOK-STATUS PIC X(1).
+           02 FILLER PIC X(2).
+           02 BOOK-GENRE PIC 9(1).
 
        FD USERINFO-FILE.
        01 USERINFO-RECORD.
@@ -44,25 +54,114 @@
           02 FILLER          PIC X(2).
           02 BORROWED-BOOK   PIC 9(4).
           02 FILLER          PIC X(2).
-          02 DATE-BORROWED   PIC X(10).
-       
+          02 DATE-BORROWED   PIC X(8).
+          02 FILLER          PIC X(2).
+          02 DATE-DUE        PIC X(8).
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD.
+          02 AUDIT-TIMESTAMP PIC X(14).
+          02 FILLER          PIC X(2).
+          02 AUDIT-ACTION    PIC X(6).
+          02 FILLER          PIC X(2).
+          02 AUDIT-USER-ID   PIC 9(4).
+          02 FILLER          PIC X(2).
+          02 AUDIT-BOOK-ID   PIC 9(4).
+
+       FD VENDOR-IMPORT-FILE.
+       01 VENDOR-IMPORT-RECORD.
+          02 VENDOR-TITLE  PIC X(30).
+          02 FILLER        PIC X(2).
+          02 VENDOR-AUTHOR PIC X(30).
+          02 FILLER        PIC X(2).
+          02 VENDOR-GENRE  PIC 9(1).
 
        WORKING-STORAGE SECTION.
        01 EOF-FLAG PIC X(1) VALUE 'N'.
+       01 USERINFO-EOF-FLAG PIC X(1) VALUE 'N'.
+       01 BORROWED-EOF-FLAG PIC X(1) VALUE 'N'.
+
        01 FS-BOOKS PIC 9(2).
        01 FS-USERINFO PIC 9(2).
        01 FS-BORROWED-BOOKS PIC 9(2).
+       01 FS-AUDIT PIC 9(2).
+       01 FS-VENDOR-IMPORT PIC 9(2).
 
        01 USER-OPTION PIC 9(1).
        01 USER-SUBOPTION PIC 9(1).
-       01 BOOKS-COUNT PIC 9(2).
+       01 BOOKS-COUNT PIC 9(3).
+       01 BOOKS-LOADED PIC 9(3) VALUE 0.
+       01 CATALOG-MAX PIC 9(3) VALUE 500.
+
+      * Loan policy - tune these like BORROW-LIMIT below.
        01 BORROW-LIMIT PIC 9(2) VALUE 2.
+       01 LOAN-PERIOD-DAYS PIC 9(3) VALUE 14.
+       01 FINE-PER-DAY PIC 9(3)V99 VALUE 0.25.
 
-       01 BOOKS-RECORDS OCCURS 100 TIMES.
+       01 GENRE-FILTER PIC 9(1) VALUE 0.
+       01 SEARCH-TEXT PIC X(30) VALUE SPACES.
+       01 SEARCH-TRIMMED PIC X(30) VALUE SPACES.
+       01 SEARCH-LEN PIC 9(2) VALUE 0.
+       01 SEARCH-TALLY PIC 9(2) VALUE 0.
+       01 MATCH-FLAG PIC X(1) VALUE 'Y'.
+
+       01 BOOKS-RECORDS OCCURS 500 TIMES.
            02 ID-BOOK-ARR PIC 9(4).
            02 ARR-BOOK-TITLE PIC X(30).
            02 ARR-BOOK-AUTHOR PIC X(30).
            02 ARR-BOOK-STATUS PIC X(1).
+           02 ARR-BOOK-GENRE PIC 9(1).
+
+       01 DISPLAY-LIST OCCURS 500 TIMES PIC 9(3).
+       01 DISPLAY-COUNT PIC 9(3) VALUE 0.
+       01 DISPLAY-INDEX PIC 9(3) VALUE 0.
+       01 BOOK-IDX PIC 9(3) VALUE 0.
+       01 PAGE-SIZE PIC 9(2) VALUE 5.
+       01 PAGE-SHOWN PIC 9(2) VALUE 0.
+       01 CONFIRM-ANSWER PIC X(1) VALUE SPACE.
+
+       01 CURRENT-USER-ID PIC 9(4) VALUE 0.
+       01 CURRENT-USER-NAME PIC X(30) VALUE SPACES.
+       01 CURRENT-USER-ADDRESS PIC X(50) VALUE SPACES.
+       01 CURRENT-USER-CONTACT PIC X(15) VALUE SPACES.
+       01 USER-FOUND-FLAG PIC X(1) VALUE 'N'.
+
+       01 LOAN-COUNT PIC 9(2) VALUE 0.
+       01 LIST-COUNT PIC 9(3) VALUE 0.
+
+       01 RETURN-BOOK-ID PIC 9(4) VALUE 0.
+       01 RETURN-FOUND-FLAG PIC X(1) VALUE 'N'.
+
+       01 BORROWED-MAX PIC 9(3) VALUE 500.
+       01 BORROWED-RECORDS OCCURS 500 TIMES.
+           02 ARR-BORROWED-USER-ID PIC 9(4).
+           02 ARR-BORROWED-BOOK PIC 9(4).
+           02 ARR-DATE-BORROWED PIC X(8).
+           02 ARR-DATE-DUE PIC X(8).
+       01 BORROWED-COUNT PIC 9(3) VALUE 0.
+       01 BORROWED-IDX PIC 9(3) VALUE 0.
+       01 REMOVE-IDX PIC 9(3) VALUE 0.
+       01 BORROWED-TRUNCATED-FLAG PIC X(1) VALUE 'N'.
+
+       01 TARGET-BOOK-ID PIC 9(4) VALUE 0.
+       01 TARGET-STATUS PIC X(1) VALUE SPACE.
+
+       01 TODAY-NUM PIC 9(8) VALUE 0.
+       01 DUE-NUM PIC 9(8) VALUE 0.
+       01 CHECK-DUE-NUM PIC 9(8) VALUE 0.
+       01 DATE-INT PIC S9(9) VALUE 0.
+       01 DUE-INT PIC S9(9) VALUE 0.
+       01 DAYS-OVERDUE PIC 9(5) VALUE 0.
+       01 FINE-OWED PIC 9(5)V99 VALUE 0.
+       01 FINE-OWED-DISPLAY PIC ZZZZ9.99.
+       01 CURRENT-TIMESTAMP PIC X(14) VALUE SPACES.
+       01 OVERDUE-COUNT PIC 9(3) VALUE 0.
+
+       01 LOG-ACTION PIC X(6) VALUE SPACES.
+       01 LOG-BOOK-ID PIC 9(4) VALUE 0.
+
+       01 VENDOR-NEXT-ID PIC 9(4) VALUE 0.
+       01 VENDOR-IMPORTED PIC 9(3) VALUE 0.
 
        PROCEDURE DIVISION.
            PERFORM Display-Menu.
@@ -71,6 +170,8 @@
            EVALUATE USER-OPTION
                WHEN 1 PERFORM Borrow-Menu
                WHEN 2 PERFORM Return-Menu
+               WHEN 3 PERFORM Overdue-Fines-Report
+               WHEN 4 PERFORM Import-Vendor-Catalog
                WHEN OTHER
                    DISPLAY "Invalid option. Exiting program."
            END-EVALUATE.
@@ -81,42 +182,91 @@
            DISPLAY "Menu:"
            DISPLAY "1. Borrow"
            DISPLAY "2. Return"
-           DISPLAY "Choose option (1-2): " WITH NO ADVANCING.
+           DISPLAY "3. Overdue fines report"
+           DISPLAY "4. Import vendor catalog"
+           DISPLAY "Choose option (1-4): " WITH NO ADVANCING.
 
        Borrow-Menu.
-           PERFORM Display-Borrow-Options.
-           ACCEPT USER-SUBOPTION.
-
-           EVALUATE USER-SUBOPTION
-               WHEN 1 PERFORM Display-Genres
-               WHEN 2 PERFORM Borrow-Books
-               WHEN 3 PERFORM Display-Borrowed-Books
-               WHEN OTHER
-                   DISPLAY "Invalid suboption."
-           END-EVALUATE.
+           PERFORM Prompt-User-Login.
+
+           IF USER-FOUND-FLAG = 'Y'
+               PERFORM Display-Borrow-Options
+               ACCEPT USER-SUBOPTION
+
+               EVALUATE USER-SUBOPTION
+                   WHEN 1 PERFORM Display-Genres
+                   WHEN 2 PERFORM Borrow-Books
+                   WHEN 3 PERFORM Display-Borrowed-Books
+                   WHEN 4 PERFORM Search-Books
+                   WHEN OTHER
+                       DISPLAY "Invalid suboption."
+               END-EVALUATE
+           END-IF.
 
        Return-Menu.
-           PERFORM Display-User-Info.
-           PERFORM Display-Return-Options.
-           ACCEPT USER-SUBOPTION.
+           PERFORM Prompt-User-Login.
+
+           IF USER-FOUND-FLAG = 'Y'
+               PERFORM Display-User-Info
+               PERFORM Display-Return-Options
+               ACCEPT USER-SUBOPTION
+
+               EVALUATE USER-SUBOPTION
+                   WHEN 1 PERFORM Display-Borrowed-Books
+                   WHEN 2 PERFORM Return-Book
+                   WHEN OTHER
+                       DISPLAY "Invalid suboption."
+               END-EVALUATE
+           END-IF.
 
-           EVALUATE USER-SUBOPTION
-               WHEN 1 PERFORM Display-Borrowed-Books
-               WHEN OTHER
-                   DISPLAY "Invalid suboption."
-           END-EVALUATE.
+       Prompt-User-Login.
+           DISPLAY "Enter user ID: " WITH NO ADVANCING.
+           ACCEPT CURRENT-USER-ID.
+           PERFORM Lookup-User.
+
+           IF USER-FOUND-FLAG = 'N'
+               DISPLAY "User ID " CURRENT-USER-ID
+                   " not found in USERINFO.TXT."
+           END-IF.
+
+       Lookup-User.
+           MOVE 'N' TO USER-FOUND-FLAG.
+           MOVE 'N' TO USERINFO-EOF-FLAG.
+
+           OPEN INPUT USERINFO-FILE.
+           PERFORM UNTIL USERINFO-EOF-FLAG = 'Y'
+                   OR USER-FOUND-FLAG = 'Y'
+               READ USERINFO-FILE
+                   AT END SET USERINFO-EOF-FLAG TO 'Y'
+               END-READ
+
+               IF USERINFO-EOF-FLAG = 'N'
+                   IF USER-ID OF USERINFO-RECORD = CURRENT-USER-ID
+                       MOVE 'Y' TO USER-FOUND-FLAG
+                       MOVE USER-NAME OF USERINFO-RECORD
+                           TO CURRENT-USER-NAME
+                       MOVE USER-ADDRESS OF USERINFO-RECORD
+                           TO CURRENT-USER-ADDRESS
+                       MOVE USER-CONTACT OF USERINFO-RECORD
+                           TO CURRENT-USER-CONTACT
+                   END-IF
+               END-IF
+           END-PERFORM.
+           CLOSE USERINFO-FILE.
 
        Display-Borrow-Options.
            DISPLAY "Borrow Options:"
            DISPLAY "1. Browse genres"
            DISPLAY "2. Borrow books"
            DISPLAY "3. Display borrowed books"
-           DISPLAY "Choose suboption (1-3): " WITH NO ADVANCING.
+           DISPLAY "4. Search books"
+           DISPLAY "Choose suboption (1-4): " WITH NO ADVANCING.
 
        Display-Return-Options.
            DISPLAY "Return Options:"
            DISPLAY "1. Display borrowed books"
-           DISPLAY "Choose suboption (1): " WITH NO ADVANCING.
+           DISPLAY "2. Return a book"
+           DISPLAY "Choose suboption (1-2): " WITH NO ADVANCING.
 
        Display-Genres.
            DISPLAY "Genres:"
@@ -128,116 +278,519 @@
            DISPLAY "Choose genre (1-5): " WITH NO ADVANCING.
 
            ACCEPT USER-SUBOPTION.
+           MOVE USER-SUBOPTION TO GENRE-FILTER.
+           MOVE SPACES TO SEARCH-TEXT.
+
+           PERFORM Read-Books-File.
+           PERFORM Build-Display-List.
+           PERFORM Show-Books-List.
+           PERFORM Borrow-Confirmation.
+
+       Search-Books.
+           DISPLAY "Enter title/author search text: " WITH NO ADVANCING.
+           ACCEPT SEARCH-TEXT.
+           MOVE 0 TO GENRE-FILTER.
 
-           PERFORM Borrow-Books.
+           PERFORM Read-Books-File.
+           PERFORM Build-Display-List.
+           PERFORM Show-Books-List.
+           PERFORM Borrow-Confirmation.
 
        Borrow-Books.
-           PERFORM Read-Books-File
-           MOVE 0 TO BOOKS-COUNT.
-       
-           PERFORM VARYING BOOKS-COUNT FROM 1 BY 1 UNTIL BOOKS-COUNT > 5
-               DISPLAY "Book ID: " 
-               ID-BOOK-ARR(BOOKS-COUNT)
-               DISPLAY "Title: " 
-               ARR-BOOK-TITLE(BOOKS-COUNT)
-               DISPLAY "Author: " 
-               ARR-BOOK-AUTHOR(BOOKS-COUNT)
-               DISPLAY "Status: " 
-               ARR-BOOK-STATUS(BOOKS-COUNT)
-               DISPLAY "------------------------"
+           MOVE 0 TO GENRE-FILTER.
+           MOVE SPACES TO SEARCH-TEXT.
+
+           PERFORM Read-Books-File.
+           PERFORM Build-Display-List.
+           PERFORM Show-Books-List.
+           PERFORM Borrow-Confirmation.
+
+       Build-Display-List.
+           MOVE 0 TO DISPLAY-COUNT.
+           MOVE FUNCTION TRIM(SEARCH-TEXT) TO SEARCH-TRIMMED.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SEARCH-TEXT))
+               TO SEARCH-LEN.
+
+           PERFORM VARYING BOOKS-COUNT FROM 1 BY 1
+                   UNTIL BOOKS-COUNT > BOOKS-LOADED
+               MOVE 'Y' TO MATCH-FLAG
+
+               IF GENRE-FILTER NOT = 0
+                       AND ARR-BOOK-GENRE(BOOKS-COUNT) NOT =
+                           GENRE-FILTER
+                   MOVE 'N' TO MATCH-FLAG
+               END-IF
+
+               IF MATCH-FLAG = 'Y' AND SEARCH-TEXT NOT = SPACES
+                   MOVE 0 TO SEARCH-TALLY
+                   INSPECT ARR-BOOK-TITLE(BOOKS-COUNT) TALLYING
+                       SEARCH-TALLY FOR ALL
+                       SEARCH-TRIMMED(1:SEARCH-LEN)
+                   IF SEARCH-TALLY = 0
+                       INSPECT ARR-BOOK-AUTHOR(BOOKS-COUNT) TALLYING
+                           SEARCH-TALLY FOR ALL
+                           SEARCH-TRIMMED(1:SEARCH-LEN)
+                   END-IF
+                   IF SEARCH-TALLY = 0
+                       MOVE 'N' TO MATCH-FLAG
+                   END-IF
+               END-IF
+
+               IF MATCH-FLAG = 'Y'
+                   ADD 1 TO DISPLAY-COUNT
+                   MOVE BOOKS-COUNT TO DISPLAY-LIST(DISPLAY-COUNT)
+               END-IF
            END-PERFORM.
-       
-           PERFORM Borrow-Confirmation
-           .
-       
+
+       Show-Books-List.
+           MOVE 1 TO DISPLAY-INDEX.
+           MOVE 0 TO PAGE-SHOWN.
+
+           IF DISPLAY-COUNT = 0
+               DISPLAY "No matching books found."
+           ELSE
+               PERFORM UNTIL DISPLAY-INDEX > DISPLAY-COUNT
+                   MOVE DISPLAY-LIST(DISPLAY-INDEX) TO BOOK-IDX
+                   DISPLAY "Book ID: " ID-BOOK-ARR(BOOK-IDX)
+                   DISPLAY "Title: " ARR-BOOK-TITLE(BOOK-IDX)
+                   DISPLAY "Author: " ARR-BOOK-AUTHOR(BOOK-IDX)
+                   DISPLAY "Status: " ARR-BOOK-STATUS(BOOK-IDX)
+                   DISPLAY "------------------------"
+                   ADD 1 TO DISPLAY-INDEX
+                   ADD 1 TO PAGE-SHOWN
+
+                   IF PAGE-SHOWN = PAGE-SIZE
+                           AND DISPLAY-INDEX <= DISPLAY-COUNT
+                       DISPLAY "-- More books? (Y/N): "
+                           WITH NO ADVANCING
+                       ACCEPT CONFIRM-ANSWER
+                       MOVE 0 TO PAGE-SHOWN
+                       IF CONFIRM-ANSWER NOT = 'Y'
+                           COMPUTE DISPLAY-COUNT = DISPLAY-INDEX - 1
+                           COMPUTE DISPLAY-INDEX = DISPLAY-COUNT + 1
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
        Borrow-Confirmation.
-           DISPLAY "Will you Borrow these? (Y/N): " WITH NO ADVANCING.
-           ACCEPT USER-SUBOPTION.
-       
-           IF USER-SUBOPTION = 'Y'
-               PERFORM Record-Borrowed-Books
+           IF DISPLAY-COUNT = 0
+               DISPLAY "Nothing to borrow."
            ELSE
-               DISPLAY "Borrowing canceled."
+               DISPLAY "Will you Borrow these? (Y/N): "
+                   WITH NO ADVANCING
+               ACCEPT CONFIRM-ANSWER
+
+               IF CONFIRM-ANSWER = 'Y'
+                   PERFORM Record-Borrowed-Books
+               ELSE
+                   PERFORM Log-Cancel-Events
+                   DISPLAY "Borrowing canceled."
+               END-IF
            END-IF.
-           
-       
-       Record-Borrowed-Books.
-           MOVE USER-ID TO BORROWED-BOOKS-RECORD.
-           MOVE FUNCTION CURRENT-DATE TO BORROWED-BOOKS-RECORD.
-       
-           PERFORM VARYING BOOKS-COUNT FROM 1 BY 1 UNTIL BOOKS-COUNT > 5
-               IF ARR-BOOK-STATUS(BOOKS-COUNT) = 'A'
-                   MOVE ID-BOOK-ARR(BOOKS-COUNT) 
-                       TO BORROWED-BOOKS-RECORD.BORROWED-BOOK.
-                   WRITE BORROWED-BOOKS-RECORD
-                       AT END
-                           DISPLAY "Error writing to BORROWEDBOOKS.TXT."
-                           MOVE 1 TO FS-BORROWED-BOOKS
-                           EXIT PROGRAM
-                       NOT INVALID KEY
-                           DISPLAY "Book ID " ID-BOOK-ARR(BOOKS-COUNT)
-                   END-WRITE.
+
+       Log-Cancel-Events.
+           PERFORM VARYING DISPLAY-INDEX FROM 1 BY 1
+                   UNTIL DISPLAY-INDEX > DISPLAY-COUNT
+               MOVE DISPLAY-LIST(DISPLAY-INDEX) TO BOOK-IDX
+               IF ARR-BOOK-STATUS(BOOK-IDX) = 'A'
+                   MOVE ID-BOOK-ARR(BOOK-IDX) TO LOG-BOOK-ID
+                   MOVE "CANCEL" TO LOG-ACTION
+                   PERFORM Write-Audit-Record
                END-IF
            END-PERFORM.
-       
-                     
-       Display-Borrowed-Books.
-           DISPLAY "Borrowed Books:"
-           PERFORM Read-Borrowed-Books.
-
-           PERFORM VARYING BOOKS-COUNT FROM 1 BY 1 UNTIL BOOKS-COUNT > 5
-               DISPLAY "Book ID: " 
-               ID-BOOK-ARR(BOOKS-COUNT)
-               DISPLAY "Title: " 
-               ARR-BOOK-TITLE(BOOKS-COUNT)
-               DISPLAY "Author: " 
-               ARR-BOOK-AUTHOR(BOOKS-COUNT)
-               DISPLAY "Status: " 
-               ARR-BOOK-STATUS(BOOKS-COUNT)
-               DISPLAY "------------------------"
+
+       Record-Borrowed-Books.
+           PERFORM Count-User-Loans.
+           MOVE SPACES TO BORROWED-BOOKS-RECORD.
+
+           PERFORM VARYING DISPLAY-INDEX FROM 1 BY 1
+                   UNTIL DISPLAY-INDEX > DISPLAY-COUNT
+               MOVE DISPLAY-LIST(DISPLAY-INDEX) TO BOOK-IDX
+
+               IF ARR-BOOK-STATUS(BOOK-IDX) = 'A'
+                   IF LOAN-COUNT >= BORROW-LIMIT
+                       DISPLAY "Borrow limit reached (" LOAN-COUNT
+                           " of " BORROW-LIMIT
+                           " already out). Skipping book ID "
+                           ID-BOOK-ARR(BOOK-IDX) "."
+                   ELSE
+                       MOVE CURRENT-USER-ID TO BORROWED-USER-ID
+                       MOVE ID-BOOK-ARR(BOOK-IDX) TO BORROWED-BOOK
+                       PERFORM Stamp-Loan-Dates
+                       PERFORM Append-Borrowed-Record
+                       MOVE ID-BOOK-ARR(BOOK-IDX)
+                           TO TARGET-BOOK-ID
+                       MOVE 'O' TO TARGET-STATUS
+                       PERFORM Update-Book-Status
+                       MOVE 'O' TO ARR-BOOK-STATUS(BOOK-IDX)
+                       MOVE ID-BOOK-ARR(BOOK-IDX) TO LOG-BOOK-ID
+                       MOVE "BORROW" TO LOG-ACTION
+                       PERFORM Write-Audit-Record
+                       ADD 1 TO LOAN-COUNT
+                       DISPLAY "Book ID " ID-BOOK-ARR(BOOK-IDX)
+                           " borrowed. Due date: " DATE-DUE
+                   END-IF
+               ELSE
+                   DISPLAY "Book ID " ID-BOOK-ARR(BOOK-IDX)
+                       " is already on loan - not borrowed."
+               END-IF
            END-PERFORM.
 
+       Count-User-Loans.
+           MOVE 0 TO LOAN-COUNT.
+           MOVE 'N' TO BORROWED-EOF-FLAG.
+
+           OPEN INPUT BORROWED-BOOKS-FILE.
+           IF FS-BORROWED-BOOKS = 0
+               PERFORM UNTIL BORROWED-EOF-FLAG = 'Y'
+                   READ BORROWED-BOOKS-FILE
+                       AT END SET BORROWED-EOF-FLAG TO 'Y'
+                   END-READ
+
+                   IF BORROWED-EOF-FLAG = 'N'
+                       IF BORROWED-USER-ID = CURRENT-USER-ID
+                           ADD 1 TO LOAN-COUNT
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE BORROWED-BOOKS-FILE
+           END-IF.
+
+       Append-Borrowed-Record.
+           OPEN EXTEND BORROWED-BOOKS-FILE.
+           IF FS-BORROWED-BOOKS = 35
+               OPEN OUTPUT BORROWED-BOOKS-FILE
+           END-IF.
+           WRITE BORROWED-BOOKS-RECORD.
+           CLOSE BORROWED-BOOKS-FILE.
 
+       Stamp-Loan-Dates.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-NUM.
+           COMPUTE DATE-INT = FUNCTION INTEGER-OF-DATE(TODAY-NUM).
+           COMPUTE DUE-INT = DATE-INT + LOAN-PERIOD-DAYS.
+           COMPUTE DUE-NUM = FUNCTION DATE-OF-INTEGER(DUE-INT).
+           MOVE TODAY-NUM TO DATE-BORROWED.
+           MOVE DUE-NUM TO DATE-DUE.
+
+       Update-Book-Status.
+           MOVE 'N' TO EOF-FLAG.
+
+           OPEN I-O BOOKS-FILE.
+           IF FS-BOOKS NOT = 0
+               DISPLAY "BOOKS.TXT not found - cannot update "
+                   "book status."
+           ELSE
+               PERFORM UNTIL EOF-FLAG = 'Y'
+                   READ BOOKS-FILE
+                       AT END SET EOF-FLAG TO 'Y'
+                   END-READ
+
+                   IF EOF-FLAG = 'N'
+                       IF BOOK-ID OF BOOKS-RECORD = TARGET-BOOK-ID
+                           MOVE TARGET-STATUS TO
+                               BOOK-STATUS OF BOOKS-RECORD
+                           REWRITE BOOKS-RECORD
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE BOOKS-FILE
+           END-IF.
 
-       Display-User-Info.
-           DISPLAY "User ID: " USER-ID
-           DISPLAY "User Name: " USER-NAME
-           DISPLAY "User Address: " USER-ADDRESS
-           DISPLAY "User Contact: " USER-CONTACT.
+       Return-Book.
+           DISPLAY "Enter the Book ID to return: " WITH NO ADVANCING.
+           ACCEPT RETURN-BOOK-ID.
+           PERFORM Remove-Borrowed-Record.
+
+           IF RETURN-FOUND-FLAG = 'Y'
+               MOVE RETURN-BOOK-ID TO TARGET-BOOK-ID
+               MOVE 'A' TO TARGET-STATUS
+               PERFORM Update-Book-Status
+               MOVE RETURN-BOOK-ID TO LOG-BOOK-ID
+               MOVE "RETURN" TO LOG-ACTION
+               PERFORM Write-Audit-Record
+               DISPLAY "Book ID " RETURN-BOOK-ID
+                   " returned. Thank you."
+           ELSE
+               IF BORROWED-TRUNCATED-FLAG = 'N'
+                   DISPLAY "No borrowed record found for user "
+                       CURRENT-USER-ID " and book ID "
+                       RETURN-BOOK-ID "."
+               END-IF
+           END-IF.
 
-       Read-Books-File.
-           MOVE 0 TO BOOKS-COUNT.
+       Remove-Borrowed-Record.
+           MOVE 'N' TO RETURN-FOUND-FLAG.
+           MOVE 'N' TO BORROWED-TRUNCATED-FLAG.
+           MOVE 0 TO BORROWED-COUNT.
+           MOVE 'N' TO BORROWED-EOF-FLAG.
 
-           OPEN INPUT BOOKS-FILE.
-           PERFORM UNTIL EOF-FLAG = 'Y'
-               READ BOOKS-FILE INTO BOOKS-RECORD
-                   AT END SET EOF-FLAG TO 'Y'
-               END-READ.
+           OPEN INPUT BORROWED-BOOKS-FILE.
+           IF FS-BORROWED-BOOKS NOT = 0
+               DISPLAY "No borrowed books on file."
+           ELSE
+               PERFORM UNTIL BORROWED-EOF-FLAG = 'Y'
+                   READ BORROWED-BOOKS-FILE
+                       AT END SET BORROWED-EOF-FLAG TO 'Y'
+                   END-READ
+
+                   IF BORROWED-EOF-FLAG = 'N'
+                       IF BORROWED-COUNT >= BORROWED-MAX
+                           MOVE 'Y' TO BORROWED-TRUNCATED-FLAG
+                           SET BORROWED-EOF-FLAG TO 'Y'
+                       ELSE
+                           ADD 1 TO BORROWED-COUNT
+                           MOVE BORROWED-USER-ID TO
+                               ARR-BORROWED-USER-ID(BORROWED-COUNT)
+                           MOVE BORROWED-BOOK TO
+                               ARR-BORROWED-BOOK(BORROWED-COUNT)
+                           MOVE DATE-BORROWED TO
+                               ARR-DATE-BORROWED(BORROWED-COUNT)
+                           MOVE DATE-DUE TO
+                               ARR-DATE-DUE(BORROWED-COUNT)
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE BORROWED-BOOKS-FILE
+
+               IF BORROWED-TRUNCATED-FLAG = 'Y'
+                   DISPLAY "BORROWEDBOOKS.TXT has more than "
+                       BORROWED-MAX " records. Refusing to process "
+                       "this return - rewriting the file now would "
+                       "permanently drop the untabled rows. Raise "
+                       "BORROWED-MAX and retry."
+               ELSE
+                   PERFORM VARYING BORROWED-IDX FROM 1 BY 1
+                           UNTIL BORROWED-IDX > BORROWED-COUNT
+                       IF RETURN-FOUND-FLAG = 'N'
+                               AND ARR-BORROWED-USER-ID(BORROWED-IDX) =
+                                   CURRENT-USER-ID
+                               AND ARR-BORROWED-BOOK(BORROWED-IDX) =
+                                   RETURN-BOOK-ID
+                           MOVE 'Y' TO RETURN-FOUND-FLAG
+                           MOVE BORROWED-IDX TO REMOVE-IDX
+                       END-IF
+                   END-PERFORM
+
+                   IF RETURN-FOUND-FLAG = 'Y'
+                       OPEN OUTPUT BORROWED-BOOKS-FILE
+                       MOVE SPACES TO BORROWED-BOOKS-RECORD
+
+                       PERFORM VARYING BORROWED-IDX FROM 1 BY 1
+                               UNTIL BORROWED-IDX > BORROWED-COUNT
+                           IF BORROWED-IDX NOT = REMOVE-IDX
+                               MOVE ARR-BORROWED-USER-ID(BORROWED-IDX)
+                                   TO BORROWED-USER-ID
+                               MOVE ARR-BORROWED-BOOK(BORROWED-IDX)
+                                   TO BORROWED-BOOK
+                               MOVE ARR-DATE-BORROWED(BORROWED-IDX)
+                                   TO DATE-BORROWED
+                               MOVE ARR-DATE-DUE(BORROWED-IDX)
+                                   TO DATE-DUE
+                               WRITE BORROWED-BOOKS-RECORD
+                           END-IF
+                       END-PERFORM
+                       CLOSE BORROWED-BOOKS-FILE
+                   END-IF
+               END-IF
+           END-IF.
 
-               IF EOF-FLAG = 'N'
-                   ADD 1 TO BOOKS-COUNT.
-                   MOVE BOOKS-RECORD.BOOK-ID TO ID-BOOK-ARR(BOOKS-COUNT).
-                   MOVE BOOKS-RECORD.BOOK-TITLE TO ARR-BOOK-TITLE(BOOKS-COUNT).
-                   MOVE BOOKS-RECORD.BOOK-AUTHOR TO ARR-BOOK-AUTHOR(BOOKS-COUNT)
-                   MOVE BOOKS-RECORD.BOOK-STATUS TO ARR-BOOK-STATUS(BOOKS-COUNT).
+       Write-Audit-Record.
+           MOVE SPACES TO AUDIT-LOG-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO CURRENT-TIMESTAMP.
+           MOVE CURRENT-TIMESTAMP TO AUDIT-TIMESTAMP.
+           MOVE LOG-ACTION TO AUDIT-ACTION.
+           MOVE CURRENT-USER-ID TO AUDIT-USER-ID.
+           MOVE LOG-BOOK-ID TO AUDIT-BOOK-ID.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF FS-AUDIT = 35
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+       Display-Borrowed-Books.
+           DISPLAY "Borrowed Books for User ID " CURRENT-USER-ID ":".
+           MOVE 0 TO LIST-COUNT.
+           MOVE 'N' TO BORROWED-EOF-FLAG.
+
+           OPEN INPUT BORROWED-BOOKS-FILE.
+           IF FS-BORROWED-BOOKS NOT = 0
+               DISPLAY "No borrowed books on file."
+           ELSE
+               PERFORM UNTIL BORROWED-EOF-FLAG = 'Y'
+                   READ BORROWED-BOOKS-FILE
+                       AT END SET BORROWED-EOF-FLAG TO 'Y'
+                   END-READ
+
+                   IF BORROWED-EOF-FLAG = 'N'
+                       IF BORROWED-USER-ID = CURRENT-USER-ID
+                           DISPLAY "Book ID: " BORROWED-BOOK
+                           DISPLAY "Borrowed: " DATE-BORROWED
+                           DISPLAY "Due: " DATE-DUE
+                           DISPLAY "------------------------"
+                           ADD 1 TO LIST-COUNT
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE BORROWED-BOOKS-FILE
+
+               IF LIST-COUNT = 0
+                   DISPLAY "No books currently borrowed."
                END-IF
-           END-PERFORM.
+           END-IF.
 
-           CLOSE BOOKS-FILE.
+       Overdue-Fines-Report.
+           DISPLAY "Overdue Fines Report"
+           DISPLAY "====================".
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-NUM.
+           COMPUTE DATE-INT = FUNCTION INTEGER-OF-DATE(TODAY-NUM).
+           MOVE 0 TO OVERDUE-COUNT.
+           MOVE 'N' TO BORROWED-EOF-FLAG.
 
-       Read-Borrowed-Books.
+           OPEN INPUT BORROWED-BOOKS-FILE.
+           IF FS-BORROWED-BOOKS NOT = 0
+               DISPLAY "No borrowed books on file."
+           ELSE
+               PERFORM UNTIL BORROWED-EOF-FLAG = 'Y'
+                   READ BORROWED-BOOKS-FILE
+                       AT END SET BORROWED-EOF-FLAG TO 'Y'
+                   END-READ
+
+                   IF BORROWED-EOF-FLAG = 'N'
+                       IF DATE-DUE NUMERIC
+                           MOVE DATE-DUE TO CHECK-DUE-NUM
+                           COMPUTE DUE-INT =
+                               FUNCTION INTEGER-OF-DATE(CHECK-DUE-NUM)
+                           IF DUE-INT < DATE-INT
+                               COMPUTE DAYS-OVERDUE =
+                                   DATE-INT - DUE-INT
+                               COMPUTE FINE-OWED =
+                                   DAYS-OVERDUE * FINE-PER-DAY
+                               MOVE FINE-OWED TO FINE-OWED-DISPLAY
+                               DISPLAY "User ID: " BORROWED-USER-ID
+                               DISPLAY "Book ID: " BORROWED-BOOK
+                               DISPLAY "Due Date: " DATE-DUE
+                               DISPLAY "Days Overdue: " DAYS-OVERDUE
+                               DISPLAY "Fine Owed: $" FINE-OWED-DISPLAY
+                               DISPLAY "------------------------"
+                               ADD 1 TO OVERDUE-COUNT
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE BORROWED-BOOKS-FILE
+
+               IF OVERDUE-COUNT = 0
+                   DISPLAY "No overdue loans."
+               ELSE
+                   DISPLAY "Total overdue loans: " OVERDUE-COUNT
+               END-IF
+           END-IF.
+
+       Import-Vendor-Catalog.
+           DISPLAY "Importing new titles from VENDORIMPORT.TXT...".
+           MOVE 0 TO VENDOR-IMPORTED.
+           PERFORM Find-Next-Book-Id.
+           MOVE 'N' TO EOF-FLAG.
+
+           OPEN INPUT VENDOR-IMPORT-FILE.
+           IF FS-VENDOR-IMPORT NOT = 0
+               DISPLAY "No vendor import file found (VENDORIMPORT.TXT)."
+           ELSE
+               OPEN EXTEND BOOKS-FILE
+               IF FS-BOOKS = 35
+                   OPEN OUTPUT BOOKS-FILE
+               END-IF
+
+               PERFORM UNTIL EOF-FLAG = 'Y'
+                   READ VENDOR-IMPORT-FILE
+                       AT END SET EOF-FLAG TO 'Y'
+                   END-READ
+
+                   IF EOF-FLAG = 'N'
+                       MOVE SPACES TO BOOKS-RECORD
+                       MOVE VENDOR-NEXT-ID TO BOOK-ID OF BOOKS-RECORD
+                       MOVE VENDOR-TITLE TO BOOK-TITLE OF BOOKS-RECORD
+                       MOVE VENDOR-AUTHOR TO BOOK-AUTHOR OF BOOKS-RECORD
+                       MOVE 'A' TO BOOK-STATUS OF BOOKS-RECORD
+                       MOVE VENDOR-GENRE TO BOOK-GENRE OF BOOKS-RECORD
+                       WRITE BOOKS-RECORD
+                       MOVE BOOK-ID OF BOOKS-RECORD TO LOG-BOOK-ID
+                       MOVE "IMPORT" TO LOG-ACTION
+                       PERFORM Write-Audit-Record
+                       ADD 1 TO VENDOR-NEXT-ID
+                       ADD 1 TO VENDOR-IMPORTED
+                   END-IF
+               END-PERFORM
+               CLOSE BOOKS-FILE
+               CLOSE VENDOR-IMPORT-FILE
+               DISPLAY "Imported " VENDOR-IMPORTED " new title(s)."
+           END-IF.
+
+       Find-Next-Book-Id.
+           MOVE 1 TO VENDOR-NEXT-ID.
+           MOVE 'N' TO EOF-FLAG.
+
+           OPEN INPUT BOOKS-FILE.
+           IF FS-BOOKS = 0
+               PERFORM UNTIL EOF-FLAG = 'Y'
+                   READ BOOKS-FILE
+                       AT END SET EOF-FLAG TO 'Y'
+                   END-READ
+
+                   IF EOF-FLAG = 'N'
+                       IF BOOK-ID OF BOOKS-RECORD >= VENDOR-NEXT-ID
+                           COMPUTE VENDOR-NEXT-ID =
+                               BOOK-ID OF BOOKS-RECORD + 1
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE BOOKS-FILE
+           END-IF.
+
+       Display-User-Info.
+           DISPLAY "User ID: " CURRENT-USER-ID
+           DISPLAY "User Name: " CURRENT-USER-NAME
+           DISPLAY "User Address: " CURRENT-USER-ADDRESS
+           DISPLAY "User Contact: " CURRENT-USER-CONTACT.
+
+       Read-Books-File.
            MOVE 0 TO BOOKS-COUNT.
+           MOVE 'N' TO EOF-FLAG.
 
-           OPEN INPUT BORROWED-BOOKS-FILE.
+           OPEN INPUT BOOKS-FILE.
            PERFORM UNTIL EOF-FLAG = 'Y'
-               READ BORROWED-BOOKS-FILE INTO BOOKS-RECORD
+               READ BOOKS-FILE
                    AT END SET EOF-FLAG TO 'Y'
-               END-READ.
+               END-READ
 
                IF EOF-FLAG = 'N'
-                   ADD 1 TO BOOKS-COUNT.
-                   MOVE BOOKS-RECORD.BORROWED-BOOK TO ID-BOOK-ARR(BOOKS-COUNT).
+                   IF BOOKS-COUNT >= CATALOG-MAX
+                       DISPLAY "Catalog table full at " CATALOG-MAX
+                           " titles - remaining rows in BOOKS.TXT were "
+                           "not loaded."
+                       SET EOF-FLAG TO 'Y'
+                   ELSE
+                       ADD 1 TO BOOKS-COUNT
+                       MOVE BOOK-ID TO
+                           ID-BOOK-ARR(BOOKS-COUNT)
+                       MOVE BOOK-TITLE TO
+                           ARR-BOOK-TITLE(BOOKS-COUNT)
+                       MOVE BOOK-AUTHOR TO
+                           ARR-BOOK-AUTHOR(BOOKS-COUNT)
+                       MOVE BOOK-STATUS TO
+                           ARR-BOOK-STATUS(BOOKS-COUNT)
+                       IF BOOK-GENRE NUMERIC
+                           MOVE BOOK-GENRE TO
+                               ARR-BOOK-GENRE(BOOKS-COUNT)
+                       ELSE
+                           MOVE 0 TO ARR-BOOK-GENRE(BOOKS-COUNT)
+                       END-IF
+                   END-IF
                END-IF
            END-PERFORM.
 
-           CLOSE BORROWED-BOOKS-FILE.
+           CLOSE BOOKS-FILE.
+           MOVE BOOKS-COUNT TO BOOKS-LOADED.
